@@ -1,13 +1,31 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    PBEG005
+       PROGRAM-ID.    PBEG005.
        AUTHOR.        Furkan TUNCER
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE
-                             STATUS    PRT-ST.
-           SELECT ACCT-REC   ASSIGN TO ACCTREC
-                             STATUS    ACCT-ST.
+           SELECT PRINT-LINE     ASSIGN TO PRTLINE
+                                 STATUS    PRT-ST.
+           SELECT ACCT-REC       ASSIGN TO ACCTREC
+                                 STATUS    ACCT-ST.
+           SELECT ACCT-REJ       ASSIGN TO ACCTREJ
+                                 STATUS    REJ-ST.
+           SELECT EXCEPT-LINE    ASSIGN TO EXCPRPT
+                                 STATUS    EXC-ST.
+           SELECT MINOR-EXTRACT  ASSIGN TO MINOREXT
+                                 STATUS    MIN-ST.
+           SELECT ADULT-EXTRACT  ASSIGN TO ADULTEXT
+                                 STATUS    ADL-ST.
+           SELECT SENIOR-EXTRACT ASSIGN TO SENIOREXT
+                                 STATUS    SEN-ST.
+           SELECT BDAY-EXTRACT   ASSIGN TO BDAYEXT
+                                 STATUS    BDY-ST.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTARTF
+                                 STATUS    RESTART-ST.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO SYSIN
+                                 STATUS    CTL-ST.
+           SELECT AUDIT-LOG      ASSIGN TO AUDITLOG
+                                 STATUS    AUD-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  PRINT-LINE RECORDING MODE F.
@@ -17,7 +35,13 @@
            05 PRT-SURNAME    PIC X(15).
            05 PRT-BDATE      PIC 9(08).
            05 PRT-TODAY      PIC 9(08).
-           05 PRT-DIFF       PIC 9(04).
+           05 PRT-AGE-YRS    PIC 9(03).
+           05 PRT-AGE-MOS    PIC 9(02).
+           05 PRT-AGE-DAYS   PIC 9(02).
+      *FILLER pads the detail line out to the width of the longest
+      *header/trailer record sharing this FD, so a WRITE...FROM
+      *across the three record layouts below never truncates.
+           05 FILLER         PIC X(54) VALUE SPACES.
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
            05 ACCT-NO        PIC 9(04).
@@ -25,6 +49,72 @@
            05 ACCT-SURNAME   PIC X(15).
            05 ACCT-BDATE     PIC 9(08).
            05 ACCT-TODAY     PIC 9(08).
+           05 ACCT-STATUS    PIC X(01).
+              88 ACCT-OPEN      VALUE 'O'.
+              88 ACCT-CLOSED    VALUE 'C'.
+       FD  ACCT-REJ RECORDING MODE F.
+       01  REJ-REC.
+           05 REJ-NO         PIC 9(04).
+           05 REJ-REASON     PIC X(30).
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXC-REC.
+           05 EXC-NO         PIC 9(04).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 EXC-REASON     PIC X(30).
+      *FILLER pads this record out to the width of the header/trailer
+      *lines written to the same FD, so WRITE...FROM does not
+      *truncate it.
+           05 FILLER         PIC X(16) VALUE SPACES.
+       FD  MINOR-EXTRACT RECORDING MODE F.
+       01  MIN-REC.
+           05 MIN-NO         PIC 9(04).
+           05 MIN-NAME       PIC X(15).
+           05 MIN-SURNAME    PIC X(15).
+           05 MIN-AGE-YRS    PIC 9(03).
+       FD  ADULT-EXTRACT RECORDING MODE F.
+       01  ADL-REC.
+           05 ADL-NO         PIC 9(04).
+           05 ADL-NAME       PIC X(15).
+           05 ADL-SURNAME    PIC X(15).
+           05 ADL-AGE-YRS    PIC 9(03).
+       FD  SENIOR-EXTRACT RECORDING MODE F.
+       01  SEN-REC.
+           05 SEN-NO         PIC 9(04).
+           05 SEN-NAME       PIC X(15).
+           05 SEN-SURNAME    PIC X(15).
+           05 SEN-AGE-YRS    PIC 9(03).
+       FD  BDAY-EXTRACT RECORDING MODE F.
+       01  BDY-REC.
+           05 BDY-NO          PIC 9(04).
+           05 BDY-NAME        PIC X(15).
+           05 BDY-SURNAME     PIC X(15).
+           05 BDY-BDATE-MM    PIC 9(02).
+           05 BDY-BDATE-DD    PIC 9(02).
+           05 BDY-DAYS-UNTIL  PIC 9(03).
+       FD  RESTART-FILE RECORDING MODE F.
+       01  RESTART-REC.
+           05 RESTART-ACCT-NO  PIC 9(04).
+       FD  CONTROL-CARD RECORDING MODE F.
+       01  CTL-REC.
+           05 CTL-LOW-ACCT     PIC 9(04).
+           05 CTL-HIGH-ACCT    PIC 9(04).
+           05 CTL-FILTER-DATE  PIC 9(08).
+           05 CTL-BDAY-WINDOW  PIC 9(03).
+           05 CTL-RESTART-FLAG PIC X(01).
+       FD  AUDIT-LOG RECORDING MODE F.
+       01  AUD-REC.
+           05 AUD-JOB-START-DATE      PIC 9(08).
+           05 AUD-JOB-START-TIME      PIC 9(08).
+           05 AUD-JOB-END-DATE        PIC 9(08).
+           05 AUD-JOB-END-TIME        PIC 9(08).
+           05 AUD-RECS-READ           PIC 9(06).
+           05 AUD-RECS-WRITTEN        PIC 9(06).
+           05 AUD-RECS-REJECTED       PIC 9(06).
+           05 AUD-RECS-CLOSED-SKIPPED PIC 9(06).
+           05 AUD-RECS-FILTERED       PIC 9(06).
+           05 AUD-RUN-STATUS          PIC X(01).
+              88 AUD-RUN-COMPLETE        VALUE 'C'.
+              88 AUD-RUN-ABORTED         VALUE 'A'.
       *Variables needed.
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -35,17 +125,161 @@
               88 ACCT-EOF     VALUE 10.
               88 ACCT-SUCCESS VALUE 00
                                     97.
-           05 WS-INT-D PIC 9(07).
+           05 REJ-ST      PIC 9(02).
+           05 EXC-ST      PIC 9(02).
+           05 MIN-ST      PIC 9(02).
+           05 ADL-ST      PIC 9(02).
+           05 SEN-ST      PIC 9(02).
+           05 BDY-ST      PIC 9(02).
+           05 RESTART-ST  PIC 9(02).
+           05 CTL-ST      PIC 9(02).
+           05 AUD-ST      PIC 9(02).
            05 WS-INT-T PIC 9(07).
+      *Counters kept for the trailer lines and the run audit record.
+       01  WS-COUNTERS.
+           05 WS-RECS-READ            PIC 9(06) VALUE ZERO.
+           05 WS-RECS-WRITTEN         PIC 9(06) VALUE ZERO.
+           05 WS-RECS-REJECTED        PIC 9(06) VALUE ZERO.
+           05 WS-RECS-CLOSED-SKIPPED  PIC 9(06) VALUE ZERO.
+           05 WS-RECS-FILTERED        PIC 9(06) VALUE ZERO.
+      *Set once initial file opens and the first ACCT-REC read have
+      *succeeded, so an early abort does not get logged as a clean,
+      *zero-volume run.
+       01  WS-RUN-STATUS-FIELDS.
+           05 WS-RUN-STATUS-SW        PIC X(01) VALUE 'N'.
+              88 WS-RUN-OK               VALUE 'Y'.
+      *Report pagination.
+       01  WS-REPORT-FIELDS.
+           05 WS-MAX-LINES-PER-PAGE  PIC 9(02) VALUE 60.
+           05 WS-LINES-ON-PAGE       PIC 9(02) VALUE 60.
+           05 WS-PAGE-NO             PIC 9(04) VALUE ZERO.
+      *Report header/trailer lines, built here (not in the FD) since
+      *VALUE clauses on FILE SECTION records are not guaranteed to be
+      *present in the record area until something has been read or
+      *moved into it; building the literal text in WORKING-STORAGE and
+      *writing PRINT-REC/EXC-REC FROM these lines keeps the titles and
+      *labels intact on every write.
+       01  WS-PRT-HEADER-LINE.
+           05 PRT-HDR-TITLE     PIC X(30)
+                                 VALUE 'ACCOUNT HOLDER AGE REPORT'.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 PRT-HDR-DATE-LIT  PIC X(10) VALUE 'RUN DATE: '.
+           05 PRT-HDR-DATE      PIC 9(08).
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 PRT-HDR-PAGE-LIT  PIC X(06) VALUE 'PAGE: '.
+           05 PRT-HDR-PAGE      PIC ZZZ9.
+           05 FILLER            PIC X(45) VALUE SPACES.
+       01  WS-PRT-TRAILER-LINE.
+           05 PRT-TRL-LIT1      PIC X(14) VALUE 'ACCOUNTS READ:'.
+           05 PRT-TRL-READ      PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 PRT-TRL-LIT2      PIC X(12) VALUE 'PRINTED:'.
+           05 PRT-TRL-WRITTEN   PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 PRT-TRL-LIT3      PIC X(16) VALUE 'CLOSED SKIPPED:'.
+           05 PRT-TRL-CLOSED    PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 PRT-TRL-LIT4      PIC X(14) VALUE 'FILTERED OUT:'.
+           05 PRT-TRL-FILTERED  PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 PRT-TRL-LIT5      PIC X(12) VALUE 'REJECTED:'.
+           05 PRT-TRL-REJECTED  PIC ZZZ,ZZ9.
+       01  WS-EXC-HEADER-LINE.
+           05 EXC-HDR-TITLE     PIC X(30)
+                                 VALUE 'ACCOUNT EXCEPTION REPORT'.
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 EXC-HDR-DATE-LIT  PIC X(10) VALUE 'RUN DATE: '.
+           05 EXC-HDR-DATE      PIC 9(08).
+       01  WS-EXC-TRAILER-LINE.
+           05 EXC-TRL-LIT       PIC X(18) VALUE 'TOTAL EXCEPTIONS:'.
+           05 EXC-TRL-COUNT     PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(27) VALUE SPACES.
+      *Checkpoint / restart.
+       01  WS-CKPT-FIELDS.
+           05 WS-CKPT-INTERVAL  PIC 9(04) VALUE 0100.
+           05 WS-CKPT-DIV       PIC 9(06).
+           05 WS-CKPT-REM       PIC 9(04).
+           05 WS-RESTART-ACCT-NO PIC 9(04) VALUE ZERO.
+      *Control-card driven selection filters.
+       01  WS-CONTROL-FIELDS.
+           05 WS-CTL-LOW-ACCT    PIC 9(04) VALUE ZERO.
+           05 WS-CTL-HIGH-ACCT   PIC 9(04) VALUE 9999.
+           05 WS-CTL-FILTER-DATE PIC 9(08) VALUE ZERO.
+           05 WS-CTL-BDAY-WINDOW PIC 9(03) VALUE 007.
+      *Restart is only honored when the control card explicitly asks
+      *for it, so an ordinary run never truncates itself against a
+      *checkpoint left over from an earlier abend.
+           05 WS-CTL-RESTART-SW  PIC X(01) VALUE 'N'.
+              88 WS-RESTART-REQUESTED VALUE 'Y'.
+      *General purpose date validity checker, reused for any 9(08)
+      *YYYYMMDD date by loading WS-CHK-DATE and performing H215.
+       01  WS-DATE-CHECK-FIELDS.
+           05 WS-CHK-DATE         PIC 9(08).
+           05 WS-CHK-DATE-R REDEFINES WS-CHK-DATE.
+              10 WS-CHK-YYYY      PIC 9(04).
+              10 WS-CHK-MM        PIC 9(02).
+              10 WS-CHK-DD        PIC 9(02).
+           05 WS-CHK-MAX-DAY      PIC 9(02).
+           05 WS-CHK-DIV-RESULT   PIC 9(06).
+           05 WS-CHK-DIV-REM      PIC 9(02).
+           05 WS-CHK-RESULT-SW    PIC X(01).
+              88 WS-CHK-DATE-OK   VALUE 'Y'.
+              88 WS-CHK-DATE-BAD  VALUE 'N'.
+           05 WS-BDATE-CHECK-SW   PIC X(01).
+           05 WS-TDATE-CHECK-SW   PIC X(01).
+      *Record validation outcome.
+       01  WS-VALIDATION-FIELDS.
+           05 WS-RECORD-VALID-SW  PIC X(01).
+              88 RECORD-IS-VALID    VALUE 'Y'.
+              88 RECORD-IS-INVALID  VALUE 'N'.
+           05 WS-REJECT-REASON    PIC X(30).
+      *Age computation, years/months/days since birth.
+       01  WS-AGE-FIELDS.
+           05 WS-AGE-BDATE         PIC 9(08).
+           05 WS-AGE-BDATE-R REDEFINES WS-AGE-BDATE.
+              10 WS-AGE-BD-YYYY    PIC 9(04).
+              10 WS-AGE-BD-MM      PIC 9(02).
+              10 WS-AGE-BD-DD      PIC 9(02).
+           05 WS-AGE-TDATE         PIC 9(08).
+           05 WS-AGE-TDATE-R REDEFINES WS-AGE-TDATE.
+              10 WS-AGE-TD-YYYY    PIC 9(04).
+              10 WS-AGE-TD-MM      PIC 9(02).
+              10 WS-AGE-TD-DD      PIC 9(02).
+           05 WS-AGE-YY             PIC S9(04).
+           05 WS-AGE-MM             PIC S9(04).
+           05 WS-AGE-DD             PIC S9(04).
+           05 WS-AGE-ANNIV-DATE      PIC 9(08).
+           05 WS-AGE-ANNIV-DATE-R REDEFINES WS-AGE-ANNIV-DATE.
+              10 WS-AGE-ANNIV-YYYY   PIC 9(04).
+              10 WS-AGE-ANNIV-MM     PIC 9(02).
+              10 WS-AGE-ANNIV-DD     PIC 9(02).
+           05 WS-AGE-ANNIV-INT       PIC 9(07).
+      *Upcoming birthday window.
+       01  WS-BDAY-FIELDS.
+           05 WS-BDAY-TARGET        PIC 9(08).
+           05 WS-BDAY-TARGET-R REDEFINES WS-BDAY-TARGET.
+              10 WS-BDAY-YYYY       PIC 9(04).
+              10 WS-BDAY-MM         PIC 9(02).
+              10 WS-BDAY-DD         PIC 9(02).
+           05 WS-BDAY-INT-TARGET    PIC 9(07).
+           05 WS-BDAY-DIFF          PIC S9(07).
+      *Job audit timings.
+       01  WS-AUDIT-FIELDS.
+           05 WS-JOB-START-DATE  PIC 9(08).
+           05 WS-JOB-START-TIME  PIC 9(08).
+           05 WS-JOB-END-DATE    PIC 9(08).
+           05 WS-JOB-END-TIME    PIC 9(08).
       *PROGRAM
        PROCEDURE DIVISION.
       *Main loop of the program
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
-           PERFORM H200-PROCESS UNTIL ACCT-EOF.
+           PERFORM H200-PROCESS THRU H200-END UNTIL ACCT-EOF.
            PERFORM H999-PROGRAM-EXIT.
       *Open the necessary files and check their statuses.
        H100-OPEN-FILES.
+           ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
            OPEN INPUT  ACCT-REC.
            IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
               DISPLAY 'UNABLE TO OPEN FILE: ' ACCT-ST
@@ -53,40 +287,485 @@
               PERFORM H999-PROGRAM-EXIT
            END-IF.
            OPEN OUTPUT PRINT-LINE.
-           IF (PRT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+           IF (PRT-ST NOT = 0) AND (PRT-ST NOT = 97)
               DISPLAY 'UNABLE TO OPEN FILE: ' PRT-ST
               MOVE PRT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           OPEN OUTPUT ACCT-REJ.
+           IF (REJ-ST NOT = 0) AND (REJ-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' REJ-ST
+              MOVE REJ-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT EXCEPT-LINE.
+           IF (EXC-ST NOT = 0) AND (EXC-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' EXC-ST
+              MOVE EXC-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H106-WRITE-EXC-HEADER.
+           OPEN OUTPUT MINOR-EXTRACT.
+           IF (MIN-ST NOT = 0) AND (MIN-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' MIN-ST
+              MOVE MIN-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT ADULT-EXTRACT.
+           IF (ADL-ST NOT = 0) AND (ADL-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' ADL-ST
+              MOVE ADL-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT SENIOR-EXTRACT.
+           IF (SEN-ST NOT = 0) AND (SEN-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' SEN-ST
+              MOVE SEN-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT BDAY-EXTRACT.
+           IF (BDY-ST NOT = 0) AND (BDY-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' BDY-ST
+              MOVE BDY-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM H105-READ-CONTROL-CARD.
+           PERFORM H110-READ-RESTART-POINT.
            READ ACCT-REC.
            IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
               DISPLAY 'UNABLE TO READ FILE: ' ACCT-ST
               MOVE ACCT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           PERFORM H120-SKIP-TO-RESTART
+              UNTIL ACCT-EOF OR ACCT-NO > WS-RESTART-ACCT-NO.
+           SET WS-RUN-OK TO TRUE.
        H100-END. EXIT.
+      *Read the SYSIN control card, if present, to scope the run to
+      *an account-number range and/or a single ACCT-TODAY date, and
+      *to override the upcoming-birthday window. Absent or blank
+      *fields fall back to "process everything".
+       H105-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-ST = 0
+              READ CONTROL-CARD
+              IF CTL-ST = 0
+                 IF CTL-LOW-ACCT NOT = ZERO
+                    MOVE CTL-LOW-ACCT  TO WS-CTL-LOW-ACCT
+                 END-IF
+                 IF CTL-HIGH-ACCT NOT = ZERO
+                    MOVE CTL-HIGH-ACCT TO WS-CTL-HIGH-ACCT
+                 END-IF
+                 IF CTL-FILTER-DATE NOT = ZERO
+                    MOVE CTL-FILTER-DATE TO WS-CTL-FILTER-DATE
+                 END-IF
+                 IF CTL-BDAY-WINDOW NOT = ZERO
+                    MOVE CTL-BDAY-WINDOW TO WS-CTL-BDAY-WINDOW
+                 END-IF
+                 IF CTL-RESTART-FLAG = 'Y'
+                    SET WS-RESTART-REQUESTED TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+           CLOSE CONTROL-CARD.
+       H105-END. EXIT.
+      *Write the one-line exception report heading.
+       H106-WRITE-EXC-HEADER.
+           MOVE WS-JOB-START-DATE TO EXC-HDR-DATE.
+           WRITE EXC-REC FROM WS-EXC-HEADER-LINE.
+       H106-END. EXIT.
+      *Pick up the last checkpointed account number, but only when the
+      *control card explicitly asks for a restart -- otherwise a
+      *checkpoint left over from an earlier abended run would silently
+      *truncate every ordinary run that follows it.
+       H110-READ-RESTART-POINT.
+           IF WS-RESTART-REQUESTED
+              OPEN INPUT RESTART-FILE
+              IF RESTART-ST = 0
+                 READ RESTART-FILE
+                 IF RESTART-ST = 0
+                    MOVE RESTART-ACCT-NO TO WS-RESTART-ACCT-NO
+                 END-IF
+              END-IF
+              CLOSE RESTART-FILE
+           END-IF.
+       H110-END. EXIT.
+      *Re-read and discard ACCT-REC records already covered by the
+      *last checkpoint so a restarted run does not re-print them.
+       H120-SKIP-TO-RESTART.
+           READ ACCT-REC.
+       H120-END. EXIT.
       *Program logic.
        H200-PROCESS.
-           COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-BDATE).
+           ADD 1 TO WS-RECS-READ.
+           IF ACCT-NO < WS-CTL-LOW-ACCT OR ACCT-NO > WS-CTL-HIGH-ACCT
+              ADD 1 TO WS-RECS-FILTERED
+              GO TO H200-SKIP-RECORD
+           END-IF.
+           IF WS-CTL-FILTER-DATE NOT = ZERO
+                  AND ACCT-TODAY NOT = WS-CTL-FILTER-DATE
+              ADD 1 TO WS-RECS-FILTERED
+              GO TO H200-SKIP-RECORD
+           END-IF.
+           IF ACCT-CLOSED
+              ADD 1 TO WS-RECS-CLOSED-SKIPPED
+              GO TO H200-SKIP-RECORD
+           END-IF.
+           PERFORM H210-VALIDATE-RECORD.
+           IF RECORD-IS-INVALID
+              PERFORM H220-WRITE-REJECT
+              GO TO H200-SKIP-RECORD
+           END-IF.
+           PERFORM H230-COMPUTE-AGE.
+           PERFORM H240-WRITE-DETAIL-LINE.
+           PERFORM H245-WRITE-BRACKET-EXTRACT.
+           PERFORM H247-CHECK-BIRTHDAY.
+           PERFORM H250-CHECKPOINT-IF-DUE.
+       H200-SKIP-RECORD.
+           READ ACCT-REC.
+       H200-END. EXIT.
+      *Reject any record whose name fields are blank, whose dates
+      *are not well-formed calendar dates, or whose birth date is
+      *later than ACCT-TODAY, so one bad record cannot abend the
+      *date math for every account behind it in the file.
+       H210-VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE ACCT-BDATE TO WS-CHK-DATE.
+           PERFORM H215-CHECK-DATE.
+           MOVE WS-CHK-RESULT-SW TO WS-BDATE-CHECK-SW.
+           MOVE ACCT-TODAY TO WS-CHK-DATE.
+           PERFORM H215-CHECK-DATE.
+           MOVE WS-CHK-RESULT-SW TO WS-TDATE-CHECK-SW.
+           EVALUATE TRUE
+               WHEN ACCT-NAME = SPACES
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'BLANK ACCOUNT NAME' TO WS-REJECT-REASON
+               WHEN ACCT-SURNAME = SPACES
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'BLANK ACCOUNT SURNAME' TO WS-REJECT-REASON
+               WHEN WS-BDATE-CHECK-SW = 'N'
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'INVALID BIRTH DATE' TO WS-REJECT-REASON
+               WHEN WS-TDATE-CHECK-SW = 'N'
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'INVALID TODAY DATE' TO WS-REJECT-REASON
+               WHEN ACCT-BDATE > ACCT-TODAY
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE 'BIRTH DATE AFTER TODAY' TO WS-REJECT-REASON
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       H210-END. EXIT.
+      *Check WS-CHK-DATE (a 9(08) YYYYMMDD date) for a valid year,
+      *month and day-of-month, leap years included. Result comes
+      *back in WS-CHK-RESULT-SW.
+       H215-CHECK-DATE.
+           SET WS-CHK-DATE-OK TO TRUE.
+           IF WS-CHK-YYYY < 1900 OR WS-CHK-YYYY > 2099
+              SET WS-CHK-DATE-BAD TO TRUE
+           END-IF.
+           IF WS-CHK-DATE-OK
+              IF WS-CHK-MM < 1 OR WS-CHK-MM > 12
+                 SET WS-CHK-DATE-BAD TO TRUE
+              END-IF
+           END-IF.
+           IF WS-CHK-DATE-OK
+              PERFORM H216-SET-MAX-DAY
+              IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-CHK-MAX-DAY
+                 SET WS-CHK-DATE-BAD TO TRUE
+              END-IF
+           END-IF.
+       H215-END. EXIT.
+      *Set WS-CHK-MAX-DAY to the number of days in WS-CHK-MM of
+      *WS-CHK-YYYY.
+       H216-SET-MAX-DAY.
+           EVALUATE WS-CHK-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-CHK-MAX-DAY
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-CHK-MAX-DAY
+               WHEN 2
+                   PERFORM H217-CHECK-LEAP-YEAR
+               WHEN OTHER
+                   MOVE 00 TO WS-CHK-MAX-DAY
+           END-EVALUATE.
+       H216-END. EXIT.
+      *Leap-year test for February: divisible by 4, except century
+      *years, which must also be divisible by 400.
+       H217-CHECK-LEAP-YEAR.
+           MOVE 28 TO WS-CHK-MAX-DAY.
+           DIVIDE WS-CHK-YYYY BY 4 GIVING WS-CHK-DIV-RESULT
+                  REMAINDER WS-CHK-DIV-REM.
+           IF WS-CHK-DIV-REM = 0
+              MOVE 29 TO WS-CHK-MAX-DAY
+              DIVIDE WS-CHK-YYYY BY 100 GIVING WS-CHK-DIV-RESULT
+                     REMAINDER WS-CHK-DIV-REM
+              IF WS-CHK-DIV-REM = 0
+                 MOVE 28 TO WS-CHK-MAX-DAY
+                 DIVIDE WS-CHK-YYYY BY 400 GIVING WS-CHK-DIV-RESULT
+                        REMAINDER WS-CHK-DIV-REM
+                 IF WS-CHK-DIV-REM = 0
+                    MOVE 29 TO WS-CHK-MAX-DAY
+                 END-IF
+              END-IF
+           END-IF.
+       H217-END. EXIT.
+      *Break the ACCT-BDATE to ACCT-TODAY span into whole years and
+      *months, borrowing from the prior calendar month/year the way a
+      *branch clerk would work it out on paper, then take the day
+      *count off the actual calendar distance from the most recent
+      *birthday-month anniversary to ACCT-TODAY (H231) rather than a
+      *raw day-of-month subtraction -- a fixed one-month borrow is not
+      *always enough to cover it (e.g. a 31st-of-the-month birth date
+      *against a run date early in the month following a 28-day
+      *February) and the anniversary-date distance is right however
+      *many calendar months short the borrow runs.
+       H230-COMPUTE-AGE.
            COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY).
-           INITIALIZE PRINT-REC.
+           MOVE ACCT-BDATE TO WS-AGE-BDATE.
+           MOVE ACCT-TODAY TO WS-AGE-TDATE.
+           COMPUTE WS-AGE-YY = WS-AGE-TD-YYYY - WS-AGE-BD-YYYY.
+           COMPUTE WS-AGE-MM = WS-AGE-TD-MM - WS-AGE-BD-MM.
+           IF WS-AGE-TD-DD < WS-AGE-BD-DD
+              COMPUTE WS-AGE-MM = WS-AGE-MM - 1
+           END-IF.
+           IF WS-AGE-MM < 0
+              COMPUTE WS-AGE-MM = WS-AGE-MM + 12
+              COMPUTE WS-AGE-YY = WS-AGE-YY - 1
+           END-IF.
+           IF WS-AGE-YY < 0
+              MOVE 0 TO WS-AGE-YY WS-AGE-MM WS-AGE-DD
+           ELSE
+              PERFORM H231-SET-ANNIVERSARY-DATE
+              COMPUTE WS-AGE-ANNIV-INT =
+                      FUNCTION INTEGER-OF-DATE(WS-AGE-ANNIV-DATE)
+              COMPUTE WS-AGE-DD = WS-INT-T - WS-AGE-ANNIV-INT
+           END-IF.
+       H230-END. EXIT.
+      *Build the calendar date of the most recent birthday-month
+      *anniversary on or before ACCT-TODAY, using the years/months
+      *WS-AGE-YY/WS-AGE-MM already computed by H230, and clamping the
+      *day-of-month to the actual length of that month -- e.g. a
+      *Jan-31 birth date's anniversary in a 30-day month or February
+      *falls on that month's last day, not an invalid Feb 31/Apr 31.
+       H231-SET-ANNIVERSARY-DATE.
+           COMPUTE WS-AGE-ANNIV-YYYY = WS-AGE-BD-YYYY + WS-AGE-YY.
+           COMPUTE WS-AGE-ANNIV-MM = WS-AGE-BD-MM + WS-AGE-MM.
+           IF WS-AGE-ANNIV-MM > 12
+              COMPUTE WS-AGE-ANNIV-MM = WS-AGE-ANNIV-MM - 12
+              COMPUTE WS-AGE-ANNIV-YYYY = WS-AGE-ANNIV-YYYY + 1
+           END-IF.
+           MOVE WS-AGE-ANNIV-YYYY TO WS-CHK-YYYY.
+           MOVE WS-AGE-ANNIV-MM   TO WS-CHK-MM.
+           PERFORM H216-SET-MAX-DAY.
+           IF WS-AGE-BD-DD > WS-CHK-MAX-DAY
+              MOVE WS-CHK-MAX-DAY TO WS-AGE-ANNIV-DD
+           ELSE
+              MOVE WS-AGE-BD-DD TO WS-AGE-ANNIV-DD
+           END-IF.
+       H231-END. EXIT.
+      *Write the detail line to PRTLINE, breaking to a new page (with
+      *heading) whenever the current page is full.
+       H240-WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+              PERFORM H241-WRITE-PAGE-HEADER
+           END-IF.
+           INITIALIZE PRINT-REC WITH FILLER.
            MOVE ACCT-NO TO PRT-NO.
            MOVE ACCT-NAME TO PRT-NAME.
            MOVE ACCT-SURNAME TO PRT-SURNAME.
            MOVE ACCT-BDATE TO PRT-BDATE.
            MOVE ACCT-TODAY TO PRT-TODAY.
-           COMPUTE PRT-DIFF = WS-INT-T - WS-INT-D.
+           MOVE WS-AGE-YY TO PRT-AGE-YRS.
+           MOVE WS-AGE-MM TO PRT-AGE-MOS.
+           MOVE WS-AGE-DD TO PRT-AGE-DAYS.
            WRITE PRINT-REC.
-           READ ACCT-REC.
-       H200-END. EXIT.
-      *Close I/O files.
+           ADD 1 TO WS-LINES-ON-PAGE.
+           ADD 1 TO WS-RECS-WRITTEN.
+       H240-END. EXIT.
+      *Start a new report page: bump the page number, reset the
+      *line count and write the heading line.
+       H241-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE 0 TO WS-LINES-ON-PAGE.
+           MOVE WS-JOB-START-DATE TO PRT-HDR-DATE.
+           MOVE WS-PAGE-NO TO PRT-HDR-PAGE.
+           WRITE PRINT-REC FROM WS-PRT-HEADER-LINE.
+       H241-END. EXIT.
+      *Drop the processed account onto its age-bracket extract so
+      *marketing/compliance do not have to re-derive the buckets by
+      *hand from the printed report.
+       H245-WRITE-BRACKET-EXTRACT.
+           EVALUATE TRUE
+               WHEN WS-AGE-YY < 18
+                   MOVE ACCT-NO      TO MIN-NO
+                   MOVE ACCT-NAME    TO MIN-NAME
+                   MOVE ACCT-SURNAME TO MIN-SURNAME
+                   MOVE WS-AGE-YY    TO MIN-AGE-YRS
+                   WRITE MIN-REC
+               WHEN WS-AGE-YY < 65
+                   MOVE ACCT-NO      TO ADL-NO
+                   MOVE ACCT-NAME    TO ADL-NAME
+                   MOVE ACCT-SURNAME TO ADL-SURNAME
+                   MOVE WS-AGE-YY    TO ADL-AGE-YRS
+                   WRITE ADL-REC
+               WHEN OTHER
+                   MOVE ACCT-NO      TO SEN-NO
+                   MOVE ACCT-NAME    TO SEN-NAME
+                   MOVE ACCT-SURNAME TO SEN-SURNAME
+                   MOVE WS-AGE-YY    TO SEN-AGE-YRS
+                   WRITE SEN-REC
+           END-EVALUATE.
+       H245-END. EXIT.
+      *Flag accounts whose next birthday falls within the configured
+      *(or default 7-day) window from ACCT-TODAY, for the branch
+      *outreach list.
+       H247-CHECK-BIRTHDAY.
+           MOVE WS-AGE-TD-YYYY TO WS-BDAY-YYYY.
+           PERFORM H248-ADJUST-FEB29-BDAY.
+           COMPUTE WS-BDAY-INT-TARGET =
+                   FUNCTION INTEGER-OF-DATE(WS-BDAY-TARGET).
+           COMPUTE WS-BDAY-DIFF = WS-BDAY-INT-TARGET - WS-INT-T.
+           IF WS-BDAY-DIFF < 0
+              COMPUTE WS-BDAY-YYYY = WS-AGE-TD-YYYY + 1
+              PERFORM H248-ADJUST-FEB29-BDAY
+              COMPUTE WS-BDAY-INT-TARGET =
+                      FUNCTION INTEGER-OF-DATE(WS-BDAY-TARGET)
+              COMPUTE WS-BDAY-DIFF = WS-BDAY-INT-TARGET - WS-INT-T
+           END-IF.
+           IF WS-BDAY-DIFF <= WS-CTL-BDAY-WINDOW
+              MOVE ACCT-NO      TO BDY-NO
+              MOVE ACCT-NAME    TO BDY-NAME
+              MOVE ACCT-SURNAME TO BDY-SURNAME
+              MOVE WS-AGE-BD-MM TO BDY-BDATE-MM
+              MOVE WS-AGE-BD-DD TO BDY-BDATE-DD
+              MOVE WS-BDAY-DIFF TO BDY-DAYS-UNTIL
+              WRITE BDY-REC
+           END-IF.
+       H247-END. EXIT.
+      *Set the target month/day from the account's birth date, rolling
+      *a February 29 birthday back to February 28 when WS-BDAY-YYYY
+      *(the candidate target year, set by the caller before this is
+      *performed) is not itself a leap year. Performed both for the
+      *current-year candidate and again after the year is rolled
+      *forward, since a Feb-29 birthday can land on a leap year one
+      *attempt and not the other.
+       H248-ADJUST-FEB29-BDAY.
+           MOVE WS-AGE-BD-MM TO WS-BDAY-MM.
+           MOVE WS-AGE-BD-DD TO WS-BDAY-DD.
+           IF WS-BDAY-MM = 2 AND WS-BDAY-DD = 29
+              MOVE WS-BDAY-YYYY TO WS-CHK-YYYY
+              MOVE 02 TO WS-CHK-MM
+              PERFORM H216-SET-MAX-DAY
+              IF WS-CHK-MAX-DAY < 29
+                 MOVE 28 TO WS-BDAY-DD
+              END-IF
+           END-IF.
+       H248-END. EXIT.
+      *Write a reject-file entry and a matching exception-report
+      *line for a record that failed H210-VALIDATE-RECORD.
+       H220-WRITE-REJECT.
+           ADD 1 TO WS-RECS-REJECTED.
+           MOVE ACCT-NO TO REJ-NO.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           WRITE REJ-REC.
+           INITIALIZE EXC-REC WITH FILLER.
+           MOVE ACCT-NO TO EXC-NO.
+           MOVE WS-REJECT-REASON TO EXC-REASON.
+           WRITE EXC-REC.
+       H220-END. EXIT.
+      *Every WS-CKPT-INTERVAL accounts written to PRTLINE, snapshot
+      *the account number onto the restart file so a rerun after an
+      *abend can skip back to this point instead of starting over.
+       H250-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECS-WRITTEN BY WS-CKPT-INTERVAL
+                  GIVING WS-CKPT-DIV REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+              PERFORM H251-WRITE-CHECKPOINT
+           END-IF.
+       H250-END. EXIT.
+      *Rewrite the restart file with the last account number known
+      *to be safely on PRTLINE.
+       H251-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE ACCT-NO TO RESTART-ACCT-NO.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+       H251-END. EXIT.
+      *Close I/O files. The trailer lines and the checkpoint reset are
+      *only meaningful once the files were actually opened and the run
+      *got under way -- skip them on an early abort so the reports are
+      *not written to files that were never opened for output.
        H300-CLOSE-FILES.
+           IF WS-RUN-OK
+              PERFORM H310-WRITE-PRT-TRAILER
+              PERFORM H320-WRITE-EXC-TRAILER
+           END-IF.
            CLOSE ACCT-REC
-                 PRINT-LINE.
+                 PRINT-LINE
+                 ACCT-REJ
+                 EXCEPT-LINE
+                 MINOR-EXTRACT
+                 ADULT-EXTRACT
+                 SENIOR-EXTRACT
+                 BDAY-EXTRACT.
+           IF WS-RUN-OK
+              PERFORM H330-RESET-CHECKPOINT
+           END-IF.
        H300-END. EXIT.
+      *A run that reaches completion normally has no further use for
+      *the checkpoint it left behind, so the next invocation starts
+      *clean instead of inheriting a stale restart point.
+       H330-RESET-CHECKPOINT.
+           DELETE FILE RESTART-FILE.
+       H330-END. EXIT.
+      *Write the record-count trailer line to PRTLINE.
+       H310-WRITE-PRT-TRAILER.
+           MOVE WS-RECS-READ           TO PRT-TRL-READ.
+           MOVE WS-RECS-WRITTEN        TO PRT-TRL-WRITTEN.
+           MOVE WS-RECS-CLOSED-SKIPPED TO PRT-TRL-CLOSED.
+           MOVE WS-RECS-FILTERED       TO PRT-TRL-FILTERED.
+           MOVE WS-RECS-REJECTED       TO PRT-TRL-REJECTED.
+           WRITE PRINT-REC FROM WS-PRT-TRAILER-LINE.
+       H310-END. EXIT.
+      *Write the exception-count trailer line to EXCPRPT.
+       H320-WRITE-EXC-TRAILER.
+           MOVE WS-RECS-REJECTED TO EXC-TRL-COUNT.
+           WRITE EXC-REC FROM WS-EXC-TRAILER-LINE.
+       H320-END. EXIT.
+      *Write the one-line run audit record: job start/end timestamps,
+      *the read/written/rejected/skipped counts for this run, and
+      *whether the run actually got past its initial file opens, so an
+      *aborted run is never mistaken for a legitimate empty run.
+       H900-WRITE-AUDIT-LOG.
+           ACCEPT WS-JOB-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-END-TIME FROM TIME.
+           MOVE WS-JOB-START-DATE      TO AUD-JOB-START-DATE.
+           MOVE WS-JOB-START-TIME      TO AUD-JOB-START-TIME.
+           MOVE WS-JOB-END-DATE        TO AUD-JOB-END-DATE.
+           MOVE WS-JOB-END-TIME        TO AUD-JOB-END-TIME.
+           MOVE WS-RECS-READ           TO AUD-RECS-READ.
+           MOVE WS-RECS-WRITTEN        TO AUD-RECS-WRITTEN.
+           MOVE WS-RECS-REJECTED       TO AUD-RECS-REJECTED.
+           MOVE WS-RECS-CLOSED-SKIPPED TO AUD-RECS-CLOSED-SKIPPED.
+           MOVE WS-RECS-FILTERED       TO AUD-RECS-FILTERED.
+           IF WS-RUN-OK
+              SET AUD-RUN-COMPLETE TO TRUE
+           ELSE
+              SET AUD-RUN-ABORTED TO TRUE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUD-ST NOT = 0
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           WRITE AUD-REC.
+           CLOSE AUDIT-LOG.
+       H900-END. EXIT.
       *End the program.
        H999-PROGRAM-EXIT.
            PERFORM H300-CLOSE-FILES.
+           PERFORM H900-WRITE-AUDIT-LOG.
            STOP RUN.
        H999-END. EXIT.
       *
